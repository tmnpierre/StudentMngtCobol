@@ -9,36 +9,218 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-INPUT
-               ASSIGN TO 'input.dat'
+               ASSIGN TO WS-INPUT-FILENAME
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-INPUT-STATUS.
 
+           SELECT F-CTLRPT
+               ASSIGN TO WS-CTLRPT-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CTLRPT-STATUS.
+
+           SELECT F-REJECT
+               ASSIGN TO WS-REJECT-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECT-STATUS.
+
+           SELECT F-RESTART
+               ASSIGN TO WS-RESTART-FILENAME
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  F-INPUT
-           RECORD CONTAINS 2 TO 1000 CHARACTERS 
+           RECORD CONTAINS 2 TO 1000 CHARACTERS
            RECORDING MODE IS V.
 
        01  REC-F-INPUT-2         PIC X(02).
 
+      ******************************************************************
+      *    R-S-KEY/R-C-KEY/R-GC-KEY/R-W-KEY ARE THE TYPE-CODE BYTES
+      *    (SAME STORAGE AS REC-F-INPUT-2, PER THE USUAL MULTIPLE-01
+      *    REDEFINITION ON THIS FD) AND ARE THEREFORE CONSTANT FOR
+      *    EVERY RECORD OF A GIVEN TYPE - NOT A USABLE SEQUENCE
+      *    NUMBER. RESTART/CHECKPOINT LOGIC KEYS OFF A WORKING-STORAGE
+      *    RUNNING COUNT PER RECORD TYPE (WS-STUDENT-SEQ AND SIBLINGS,
+      *    INCREMENTED IN 7001-FILE-READ-START AS EACH RECORD IS READ)
+      *    RATHER THAN OFF THESE BYTES, SO THE INPUT FILE LAYOUT ITSELF
+      *    NEEDS NO NEW FIELD.
+      ******************************************************************
        01  REC-STUDENT.
-           03 R-S-KEY            PIC 9(02).       
-           03 R-S-LASTNAME       PIC X(07).       
-           03 R-S-FIRSTNAME      PIC X(06).       
+           03 R-S-KEY            PIC 9(02).
+           03 R-S-LASTNAME       PIC X(07).
+           03 R-S-FIRSTNAME      PIC X(06).
            03 R-S-AGE            PIC 9(02).
 
        01  REC-COURSE.
-           03 R-C-KEY            PIC 9(02).       
-           03 R-C-LABEL          PIC X(21).       
-           03 R-C-COEF           PIC X(03).       
+           03 R-C-KEY            PIC 9(02).
+           03 R-C-LABEL          PIC X(21).
+           03 R-C-COEF           PIC X(03).
            03 R-C-GRADE          PIC X(05).
+           03 R-C-SECTION        PIC X(05).
+           03 R-C-CAPACITY       PIC 9(03).
+
+       01  REC-COURSE-COEF REDEFINES REC-COURSE.
+           03 FILLER             PIC X(02).
+           03 FILLER             PIC X(21).
+           03 R-C-COEF-INT       PIC 9.
+           03 R-C-COEF-SEP       PIC X.
+           03 R-C-COEF-DEC       PIC 9.
+           03 R-C-GRADE-INT      PIC 99.
+           03 R-C-GRADE-SEP      PIC X.
+           03 R-C-GRADE-DEC      PIC 99.
+           03 FILLER             PIC X(08).
+
+       01  REC-GRADE-CORR.
+           03 R-GC-KEY            PIC 9(02).
+           03 R-GC-LASTNAME       PIC X(07).
+           03 R-GC-FIRSTNAME      PIC X(06).
+           03 R-GC-LABEL          PIC X(21).
+           03 R-GC-GRADE          PIC X(05).
+
+       01  REC-GRADE-CORR-GRADE REDEFINES REC-GRADE-CORR.
+           03 FILLER              PIC X(36).
+           03 R-GC-GRADE-INT       PIC 99.
+           03 R-GC-GRADE-SEP       PIC X.
+           03 R-GC-GRADE-DEC       PIC 99.
+
+       01  REC-WITHDRAWAL.
+           03 R-W-KEY             PIC 9(02).
+           03 R-W-LASTNAME        PIC X(07).
+           03 R-W-FIRSTNAME       PIC X(06).
+
+       01  REC-F-INPUT-IMAGE      PIC X(60).
+
+       FD  F-CTLRPT
+           RECORD CONTAINS 1 TO 80 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-CTLRPT             PIC X(80).
+
+       FD  F-REJECT
+           RECORD CONTAINS 1 TO 85 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-REJECT.
+           03 R-REJ-TYPE          PIC X(02).
+           03 R-REJ-REASON        PIC X(20).
+           03 R-REJ-IMAGE         PIC X(60).
+
+       FD  F-RESTART
+           RECORD CONTAINS 1 TO 80 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-RESTART.
+           03 R-RST-TYPE          PIC X(02).
+           03 R-RST-KEY           PIC 9(04).
 
        WORKING-STORAGE SECTION.
+      ******************************************************************
+      *    DATED DAILY INPUT FILE - NAME COMES FROM THE COMMAND LINE
+      *    OR THE STUDENT-INPUT-FILE ENVIRONMENT VARIABLE, FALLING
+      *    BACK TO THE OLD HARDCODED NAME WHEN NEITHER IS SET.
+      ******************************************************************
+       01  WS-INPUT-FILENAME   PIC X(80) VALUE SPACE.
+       01  WS-ARCHIVE-FILENAME PIC X(90) VALUE SPACE.
+
+      ******************************************************************
+      *    THE RESTART FILE IS SCOPED TO TONIGHT'S INPUT FILE (NAMED
+      *    FROM IT) RATHER THAN BEING ONE FILE SHARED ACROSS EVERY
+      *    RUN, SO A NEW DAY'S DATED EXTRACT DOES NOT INHERIT THE
+      *    PRIOR DAY'S LAST-COMMITTED KEYS. IT IS ARCHIVED ALONGSIDE
+      *    THE INPUT FILE ONCE THE RUN COMMITS CLEAN.
+      ******************************************************************
+       01  WS-RESTART-FILENAME         PIC X(90) VALUE SPACE.
+       01  WS-RESTART-ARCHIVE-FILENAME PIC X(100) VALUE SPACE.
+
+      ******************************************************************
+      *    THE CONTROL-TOTALS AND REJECT REPORTS ARE SCOPED TO
+      *    TONIGHT'S INPUT FILE THE SAME WAY THE RESTART FILE IS, SO
+      *    OPS STILL HAS LAST NIGHT'S SIGN-OFF TOTALS AND REJECT LIST
+      *    ON DISK AFTER TONIGHT'S JOB STARTS INSTEAD OF HAVING THEM
+      *    OVERWRITTEN BY THE NEXT OPEN OUTPUT. ARCHIVED ALONGSIDE THE
+      *    INPUT AND RESTART FILES ONCE THE RUN COMMITS CLEAN.
+      ******************************************************************
+       01  WS-CTLRPT-FILENAME          PIC X(90) VALUE SPACE.
+       01  WS-CTLRPT-ARCHIVE-FILENAME  PIC X(100) VALUE SPACE.
+       01  WS-REJECT-FILENAME          PIC X(90) VALUE SPACE.
+       01  WS-REJECT-ARCHIVE-FILENAME  PIC X(100) VALUE SPACE.
+
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
-           88 F-INPUT-STATUS-OK    VALUE '00'.        
+           88 F-INPUT-STATUS-OK    VALUE '00'.
            88 F-INPUT-STATUS-EOF   VALUE '10'.
 
+       01  WS-INPUT-OPENED-OK  PIC X(01) VALUE 'N'.
+           88 WS-INPUT-OPENED-YES  VALUE 'Y'.
+
+       01  F-CTLRPT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-CTLRPT-STATUS-OK   VALUE '00'.
+
+       01  F-REJECT-STATUS     PIC X(02) VALUE SPACE.
+           88 F-REJECT-STATUS-OK   VALUE '00'.
+
+       01  F-RESTART-STATUS    PIC X(02) VALUE SPACE.
+           88 F-RESTART-STATUS-OK     VALUE '00'.
+           88 F-RESTART-STATUS-EOF    VALUE '10'.
+
+      ******************************************************************
+      *    RESTART / CHECKPOINT - LAST KEY OF EACH TYPE SUCCESSFULLY
+      *    COMMITTED, SO A RERUN CAN SKIP WHAT ALREADY MADE IT IN.
+      ******************************************************************
+       01  WS-LAST-STUDENT-KEY    PIC 9(04) VALUE ZERO.
+       01  WS-LAST-COURSE-KEY     PIC 9(04) VALUE ZERO.
+       01  WS-LAST-CORR-KEY       PIC 9(04) VALUE ZERO.
+       01  WS-LAST-WITHDRAW-KEY   PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+      *    RUNNING SEQUENCE PER RECORD TYPE - INCREMENTED AS EACH
+      *    RECORD OF THAT TYPE IS READ FROM F-INPUT. THIS, NOT ANYTHING
+      *    IN THE RECORD ITSELF, IS WHAT THE RESTART-SKIP TEST AND THE
+      *    CHECKPOINT WRITE COMPARE AGAINST WS-LAST-*-KEY.
+      ******************************************************************
+       01  WS-STUDENT-SEQ         PIC 9(04) VALUE ZERO.
+       01  WS-COURSE-SEQ          PIC 9(04) VALUE ZERO.
+       01  WS-CORR-SEQ            PIC 9(04) VALUE ZERO.
+       01  WS-WITHDRAW-SEQ        PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+      *    RUN CONTROL TOTALS - USED TO FOOT THE END-OF-RUN REPORT
+      ******************************************************************
+       01  WS-CONTROL-TOTALS.
+           03 WS-CNT-STUDENT-READ      PIC 9(07) VALUE ZERO.
+           03 WS-CNT-COURSE-READ       PIC 9(07) VALUE ZERO.
+           03 WS-CNT-CORR-READ         PIC 9(07) VALUE ZERO.
+           03 WS-CNT-WITHDRAW-READ     PIC 9(07) VALUE ZERO.
+           03 WS-CNT-INSERT-OK         PIC 9(07) VALUE ZERO.
+           03 WS-CNT-INSERT-DUP        PIC 9(07) VALUE ZERO.
+           03 WS-CNT-UPDATE-OK         PIC 9(07) VALUE ZERO.
+           03 WS-CNT-SQL-ERROR         PIC 9(07) VALUE ZERO.
+           03 WS-CNT-REJECT            PIC 9(07) VALUE ZERO.
+           03 WS-CNT-RESTART-SKIP      PIC 9(07) VALUE ZERO.
+           03 WS-CNT-EDIT-REJECT       PIC 9(07) VALUE ZERO.
+
+       01  WS-CTLRPT-LINE              PIC X(80) VALUE SPACE.
+       01  WS-CTLRPT-NUM                PIC Z(06)9.
+
+      ******************************************************************
+      *    EDIT-CHECK WORK AREAS - MIRROR THE WIDTH OF THE SQL TARGET
+      *    SO THE RANGE TEST SEES THE SAME VALUE THE INSERT WOULD.
+      ******************************************************************
+       01  WS-COEF-CHECK                PIC 9V9.
+       01  WS-COEF-CHECK-R REDEFINES WS-COEF-CHECK.
+           03 WS-COEF-CHECK-INT          PIC 9.
+           03 WS-COEF-CHECK-DEC          PIC 9.
+
+       01  WS-GRADE-CHECK                PIC 99V99.
+       01  WS-GRADE-CHECK-R REDEFINES WS-GRADE-CHECK.
+           03 WS-GRADE-CHECK-INT          PIC 99.
+           03 WS-GRADE-CHECK-DEC          PIC 99.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE 'student'.
        01  USERNAME                PIC  X(30) VALUE 'cobol'.
@@ -52,12 +234,25 @@
        01  SQL-COURSE.
            05  SQL-C-LABEL              PIC X(35).
            05  SQL-C-COEF               PIC 9V9.
+           05  SQL-C-SECTION            PIC X(05).
+           05  SQL-C-CAPACITY           PIC 9(03).
 
        01  SQL-GRADE.
            05  SQL-G-STUDENT-ID      PIC 9(05).
            05  SQL-G-COURSE-ID       PIC 9(05).
            05  SQL-G-GRADE           PIC 99V99.
 
+       01  SQL-GRADE-CORR.
+           05  SQL-GC-LASTNAME       PIC X(07).
+           05  SQL-GC-FIRSTNAME      PIC X(06).
+           05  SQL-GC-LABEL          PIC X(35).
+           05  SQL-GC-GRADE          PIC 99V99.
+           05  SQL-GC-STUDENT-ID     PIC 9(05).
+           05  SQL-GC-COURSE-ID      PIC 9(05).
+
+       01  SQL-WITHDRAWAL.
+           05  SQL-W-LASTNAME        PIC X(07).
+           05  SQL-W-FIRSTNAME       PIC X(06).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -65,22 +260,44 @@
 
        PROCEDURE DIVISION.
        1000-MAIN-START.
+           PERFORM 1005-GET-INPUT-FILENAME-START
+               THRU 1005-GET-INPUT-FILENAME-END.
+
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC.
 
-           IF  SQLCODE NOT = ZERO 
+           IF  SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
-           
+
+           PERFORM 1002-RESTART-LOAD-START
+               THRU 1002-RESTART-LOAD-END.
+
            PERFORM 7001-FILE-READ-START
                THRU 7001-FILE-READ-END.
 
        1000-MAIN-END.
+           PERFORM 1004-CONTROL-TOTALS-START
+               THRU 1004-CONTROL-TOTALS-END.
+
+           CLOSE F-RESTART.
+
            EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC.  
-           STOP RUN. 
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: FINAL COMMIT FAILED - INPUT FILE '
+                   'NOT ARCHIVED'
+           ELSE
+               IF WS-INPUT-OPENED-YES
+                   PERFORM 1006-ARCHIVE-INPUT-START
+                       THRU 1006-ARCHIVE-INPUT-END
+               END-IF
+           END-IF.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
@@ -106,7 +323,250 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN. 
+           STOP RUN.
+      ******************************************************************
+      *    INPUT FILENAME - COMMAND-LINE PARAMETER OR ENVIRONMENT
+      *    VARIABLE OVERRIDE OF THE HARDCODED INPUT.DAT NAME, SO A
+      *    DATED EXTRACT LIKE INPUT.DAT.20260809 CAN BE LOADED WITHOUT
+      *    RENAMING IT FIRST.
+      ******************************************************************
+       1005-GET-INPUT-FILENAME-START.
+           ACCEPT WS-INPUT-FILENAME FROM COMMAND-LINE.
+           IF WS-INPUT-FILENAME = SPACE
+               ACCEPT WS-INPUT-FILENAME FROM ENVIRONMENT
+                   'STUDENT-INPUT-FILE'
+           END-IF.
+           IF WS-INPUT-FILENAME = SPACE
+               MOVE 'input.dat' TO WS-INPUT-FILENAME
+           END-IF.
+           DISPLAY 'INPUT FILE: ' WS-INPUT-FILENAME.
+
+           MOVE SPACE TO WS-RESTART-FILENAME.
+           STRING 'restart.' DELIMITED BY SIZE
+               WS-INPUT-FILENAME DELIMITED BY SPACE
+               INTO WS-RESTART-FILENAME.
+
+           MOVE SPACE TO WS-CTLRPT-FILENAME.
+           STRING 'ctltotal.' DELIMITED BY SIZE
+               WS-INPUT-FILENAME DELIMITED BY SPACE
+               INTO WS-CTLRPT-FILENAME.
+
+           MOVE SPACE TO WS-REJECT-FILENAME.
+           STRING 'reject.' DELIMITED BY SIZE
+               WS-INPUT-FILENAME DELIMITED BY SPACE
+               INTO WS-REJECT-FILENAME.
+       1005-GET-INPUT-FILENAME-END.
+      ******************************************************************
+      *    RESTART LOAD - READS ANY CHECKPOINTS LEFT BY A PRIOR RUN OF
+      *    THIS JOB AGAINST THIS INPUT FILE SO ALREADY-LOADED RECORDS
+      *    ARE SKIPPED RATHER THAN REPROCESSED AFTER A CRASH.
+      ******************************************************************
+       1002-RESTART-LOAD-START.
+           OPEN INPUT F-RESTART.
+           IF NOT F-RESTART-STATUS-OK
+               GO TO 1002-RESTART-LOAD-OPEN-OUTPUT
+           END-IF.
+
+           PERFORM UNTIL F-RESTART-STATUS-EOF
+               READ F-RESTART
+               IF NOT F-RESTART-STATUS-EOF
+                   EVALUATE R-RST-TYPE
+                       WHEN '01'
+                           MOVE R-RST-KEY TO WS-LAST-STUDENT-KEY
+                       WHEN '02'
+                           MOVE R-RST-KEY TO WS-LAST-COURSE-KEY
+                       WHEN '03'
+                           MOVE R-RST-KEY TO WS-LAST-CORR-KEY
+                       WHEN '04'
+                           MOVE R-RST-KEY TO WS-LAST-WITHDRAW-KEY
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+           CLOSE F-RESTART.
+
+       1002-RESTART-LOAD-OPEN-OUTPUT.
+           OPEN EXTEND F-RESTART.
+           IF NOT F-RESTART-STATUS-OK
+               OPEN OUTPUT F-RESTART
+           END-IF.
+       1002-RESTART-LOAD-END.
+      ******************************************************************
+      *    CHECKPOINT - COMMITS THE CURRENT UNIT OF WORK AND RECORDS
+      *    THE KEY JUST COMMITTED SO A RERUN KNOWS WHERE TO PICK UP.
+      ******************************************************************
+       1003-CHECKPOINT-COMMIT-START.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE R-RST-TYPE TO R-REJ-TYPE
+               MOVE 'COMMIT FAILED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               GO TO 1003-CHECKPOINT-COMMIT-END
+           END-IF.
+
+           WRITE REC-RESTART.
+
+           EVALUATE R-RST-TYPE
+               WHEN '01'
+                   MOVE R-RST-KEY TO WS-LAST-STUDENT-KEY
+               WHEN '02'
+                   MOVE R-RST-KEY TO WS-LAST-COURSE-KEY
+               WHEN '03'
+                   MOVE R-RST-KEY TO WS-LAST-CORR-KEY
+               WHEN '04'
+                   MOVE R-RST-KEY TO WS-LAST-WITHDRAW-KEY
+           END-EVALUATE.
+       1003-CHECKPOINT-COMMIT-END.
+      ******************************************************************
+      *    END-OF-RUN CONTROL TOTALS - LETS OPERATIONS SIGN OFF THE
+      *    NIGHTLY LOAD WITHOUT A MANUAL ROW-COUNT RECONCILIATION.
+      ******************************************************************
+       1004-CONTROL-TOTALS-START.
+           OPEN OUTPUT F-CTLRPT.
+
+           DISPLAY '*** END OF RUN CONTROL TOTALS ***'.
+           MOVE '*** END OF RUN CONTROL TOTALS ***' TO WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-STUDENT-READ TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING '01 STUDENT RECORDS READ .......' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-COURSE-READ TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING '02 COURSE RECORDS READ .......' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-INSERT-OK TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'ROWS INSERTED ................' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-INSERT-DUP TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'ROWS SKIPPED AS DUPLICATE ....' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-CORR-READ TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING '03 GRADE CORRECTIONS READ .....' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-WITHDRAW-READ TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING '04 WITHDRAWALS READ ..........' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-UPDATE-OK TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'ROWS UPDATED ..................' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-SQL-ERROR TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'ROWS FAILED WITH SQL ERROR ...' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-REJECT TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'RECORDS SENT TO REJECT FILE ..' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-RESTART-SKIP TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'RECORDS SKIPPED - ALREADY LOADED' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           MOVE WS-CNT-EDIT-REJECT TO WS-CTLRPT-NUM.
+           MOVE SPACE TO WS-CTLRPT-LINE.
+           STRING 'RECORDS FAILED EDIT CHECK ....' WS-CTLRPT-NUM
+               DELIMITED BY SIZE INTO WS-CTLRPT-LINE.
+           DISPLAY WS-CTLRPT-LINE.
+           WRITE REC-CTLRPT FROM WS-CTLRPT-LINE.
+
+           CLOSE F-CTLRPT.
+       1004-CONTROL-TOTALS-END.
+      ******************************************************************
+      *    ARCHIVE INPUT - MOVES TONIGHT'S INPUT FILE (AND ITS RESTART
+      *    FILE) UNDER ARCHIVE/ ONCE IT HAS COMMITTED CLEAN, SO A
+      *    DATED HISTORY OF WHAT WAS LOADED BUILDS UP INSTEAD OF THE
+      *    SAME NAME BEING OVERWRITTEN EVERY NIGHT, AND THE RESTART
+      *    FILE STOPS ACCUMULATING CHECKPOINTS PAST A CLEAN RUN. THE
+      *    ARCHIVE/ DIRECTORY IS EXPECTED TO ALREADY EXIST (JCL/SHELL
+      *    SETUP, NOT THIS PROGRAM'S JOB).
+      ******************************************************************
+       1006-ARCHIVE-INPUT-START.
+           MOVE SPACE TO WS-ARCHIVE-FILENAME.
+           STRING 'archive/' DELIMITED BY SIZE
+               WS-INPUT-FILENAME DELIMITED BY SPACE
+               INTO WS-ARCHIVE-FILENAME.
+
+           CALL 'CBL_RENAME_FILE' USING WS-INPUT-FILENAME
+               WS-ARCHIVE-FILENAME.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'WARNING: COULD NOT ARCHIVE INPUT FILE - '
+                   WS-INPUT-FILENAME
+           END-IF.
+
+           MOVE SPACE TO WS-RESTART-ARCHIVE-FILENAME.
+           STRING 'archive/' DELIMITED BY SIZE
+               WS-RESTART-FILENAME DELIMITED BY SPACE
+               INTO WS-RESTART-ARCHIVE-FILENAME.
+
+           CALL 'CBL_RENAME_FILE' USING WS-RESTART-FILENAME
+               WS-RESTART-ARCHIVE-FILENAME.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'WARNING: COULD NOT ARCHIVE RESTART FILE - '
+                   WS-RESTART-FILENAME
+           END-IF.
+
+           MOVE SPACE TO WS-CTLRPT-ARCHIVE-FILENAME.
+           STRING 'archive/' DELIMITED BY SIZE
+               WS-CTLRPT-FILENAME DELIMITED BY SPACE
+               INTO WS-CTLRPT-ARCHIVE-FILENAME.
+
+           CALL 'CBL_RENAME_FILE' USING WS-CTLRPT-FILENAME
+               WS-CTLRPT-ARCHIVE-FILENAME.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'WARNING: COULD NOT ARCHIVE CONTROL TOTALS - '
+                   WS-CTLRPT-FILENAME
+           END-IF.
+
+           MOVE SPACE TO WS-REJECT-ARCHIVE-FILENAME.
+           STRING 'archive/' DELIMITED BY SIZE
+               WS-REJECT-FILENAME DELIMITED BY SPACE
+               INTO WS-REJECT-ARCHIVE-FILENAME.
+
+           CALL 'CBL_RENAME_FILE' USING WS-REJECT-FILENAME
+               WS-REJECT-ARCHIVE-FILENAME.
+           IF RETURN-CODE NOT = 0
+               DISPLAY 'WARNING: COULD NOT ARCHIVE REJECT FILE - '
+                   WS-REJECT-FILENAME
+           END-IF.
+       1006-ARCHIVE-INPUT-END.
       ******************************************************************
        7001-FILE-READ-START.
            OPEN INPUT F-INPUT.
@@ -114,72 +574,451 @@
                DISPLAY 'ABORT POPULATING TABLE'
                GO TO 7001-FILE-READ-END
            END-IF.
-           
+
+           MOVE 'Y' TO WS-INPUT-OPENED-OK.
+
+      *    OPENED EXTEND (FALLING BACK TO OUTPUT FOR A FIRST ATTEMPT AT
+      *    THIS DATED FILE) RATHER THAN OUTPUT OUTRIGHT, SO A RESTART
+      *    OF A RUN THAT CRASHED PART WAY THROUGH THIS SAME INPUT FILE
+      *    APPENDS TO THE REJECT LIST ALREADY WRITTEN BEFORE THE CRASH
+      *    INSTEAD OF TRUNCATING IT AWAY.
+           OPEN EXTEND F-REJECT.
+           IF NOT F-REJECT-STATUS-OK
+               OPEN OUTPUT F-REJECT
+           END-IF.
+
            PERFORM UNTIL F-INPUT-STATUS-EOF
                READ F-INPUT
-               EVALUATE REC-F-INPUT-2
-                   WHEN '01'
-                       PERFORM 7101-FILE-HANDLE-STUDENT-START
-                           THRU 7101-FILE-HANDLE-STUDENT-END
-                   WHEN '02'
-                       PERFORM 7201-FILE-HANDLE-COURSE-START
-                           THRU 7201-FILE-HANDLE-COURSE-END
-                   WHEN OTHER
-                       CONTINUE
-               END-EVALUATE
+               IF NOT F-INPUT-STATUS-EOF
+                   EVALUATE REC-F-INPUT-2
+                       WHEN '01'
+                           ADD 1 TO WS-CNT-STUDENT-READ
+                           ADD 1 TO WS-STUDENT-SEQ
+                           MOVE R-S-LASTNAME TO SQL-S-LASTNAME
+                           MOVE R-S-FIRSTNAME TO SQL-S-FIRSTNAME
+                           IF WS-STUDENT-SEQ NOT > WS-LAST-STUDENT-KEY
+                               ADD 1 TO WS-CNT-RESTART-SKIP
+                           ELSE
+                               PERFORM 7101-FILE-HANDLE-STUDENT-START
+                                   THRU 7101-FILE-HANDLE-STUDENT-END
+                           END-IF
+                       WHEN '02'
+                           ADD 1 TO WS-CNT-COURSE-READ
+                           ADD 1 TO WS-COURSE-SEQ
+                           IF WS-COURSE-SEQ NOT > WS-LAST-COURSE-KEY
+                               ADD 1 TO WS-CNT-RESTART-SKIP
+                           ELSE
+                               PERFORM 7201-FILE-HANDLE-COURSE-START
+                                   THRU 7201-FILE-HANDLE-COURSE-END
+                           END-IF
+                       WHEN '03'
+                           ADD 1 TO WS-CNT-CORR-READ
+                           ADD 1 TO WS-CORR-SEQ
+                           IF WS-CORR-SEQ NOT > WS-LAST-CORR-KEY
+                               ADD 1 TO WS-CNT-RESTART-SKIP
+                           ELSE
+                               PERFORM 7301-FILE-HANDLE-GRADECORR-START
+                                   THRU 7301-FILE-HANDLE-GRADECORR-END
+                           END-IF
+                       WHEN '04'
+                           ADD 1 TO WS-CNT-WITHDRAW-READ
+                           ADD 1 TO WS-WITHDRAW-SEQ
+                           IF WS-WITHDRAW-SEQ NOT > WS-LAST-WITHDRAW-KEY
+                               ADD 1 TO WS-CNT-RESTART-SKIP
+                           ELSE
+                               PERFORM 7401-FILE-HANDLE-WITHDRAWAL-START
+                                   THRU 7401-FILE-HANDLE-WITHDRAWAL-END
+                           END-IF
+                       WHEN OTHER
+                           MOVE '99' TO R-REJ-TYPE
+                           MOVE 'UNKNOWN REC TYPE' TO R-REJ-REASON
+                           PERFORM 7900-REJECT-WRITE-START
+                               THRU 7900-REJECT-WRITE-END
+                   END-EVALUATE
+               END-IF
            END-PERFORM.
        7001-FILE-READ-END.
            CLOSE F-INPUT.
+           CLOSE F-REJECT.
       ******************************************************************
        7101-FILE-HANDLE-STUDENT-START.
-           MOVE R-S-LASTNAME TO SQL-S-LASTNAME.
-           MOVE R-S-FIRSTNAME TO SQL-S-FIRSTNAME.
+           IF R-S-AGE NOT NUMERIC
+               OR R-S-AGE < 15 OR R-S-AGE > 99
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '01' TO R-REJ-TYPE
+               MOVE 'INVALID AGE' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '01' TO R-RST-TYPE
+               MOVE WS-STUDENT-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7101-FILE-HANDLE-STUDENT-END
+           END-IF.
+
            MOVE R-S-AGE TO SQL-S-AGE.
 
            EXEC SQL
-               INSERT INTO STUDENT (LASTNAME, FIRSTNAME, AGE) 
-               VALUES (
-                   :SQL-S-LASTNAME, 
-                   :SQL-S-FIRSTNAME,
-                   :SQL-S-AGE
-               )
+               INSERT INTO STUDENT (LASTNAME, FIRSTNAME, AGE)
+               SELECT :SQL-S-LASTNAME, :SQL-S-FIRSTNAME, :SQL-S-AGE
+               WHERE NOT EXISTS (
+                   SELECT 1 FROM STUDENT
+                   WHERE LASTNAME = :SQL-S-LASTNAME
+                   AND FIRSTNAME = :SQL-S-FIRSTNAME
+                   )
            END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '01' TO R-REJ-TYPE
+               MOVE 'SQL ERROR' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+           ELSE
+               IF SQLERRD(3) = 0
+                   ADD 1 TO WS-CNT-INSERT-DUP
+               ELSE
+                   ADD 1 TO WS-CNT-INSERT-OK
+               END-IF
+           END-IF.
+
+      *    CHECKPOINT ADVANCES ON EVERY OUTCOME, NOT JUST A SUCCESSFUL
+      *    INSERT, SO THE HIGH-WATER MARK STAYS CONTIGUOUS WITH WHAT
+      *    WAS ACTUALLY READ - OTHERWISE A REJECTED RECORD AHEAD OF A
+      *    LATER COMMITTED ONE WOULD FALL BELOW THE WATERMARK AND BE
+      *    TREATED AS "ALREADY LOADED" ON A RESTART WITHOUT EVER HAVING
+      *    BEEN LOADED (OR RE-REJECTED).
+           MOVE '01' TO R-RST-TYPE.
+           MOVE WS-STUDENT-SEQ TO R-RST-KEY.
+           PERFORM 1003-CHECKPOINT-COMMIT-START
+               THRU 1003-CHECKPOINT-COMMIT-END.
        7101-FILE-HANDLE-STUDENT-END.
       ******************************************************************
        7201-FILE-HANDLE-COURSE-START.
+           IF R-C-COEF-SEP NOT = ','
+               OR R-C-COEF-INT NOT NUMERIC
+               OR R-C-COEF-DEC NOT NUMERIC
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'INVALID COEF' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
+           END-IF.
+
+           MOVE R-C-COEF-INT TO WS-COEF-CHECK-INT.
+           MOVE R-C-COEF-DEC TO WS-COEF-CHECK-DEC.
+           IF WS-COEF-CHECK < 0,1 OR WS-COEF-CHECK > 9,9
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'COEF OUT OF RANGE' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
+           END-IF.
+
+           IF R-C-GRADE-SEP NOT = ','
+               OR R-C-GRADE-INT NOT NUMERIC
+               OR R-C-GRADE-DEC NOT NUMERIC
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'INVALID GRADE' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
+           END-IF.
+
+           MOVE R-C-GRADE-INT TO WS-GRADE-CHECK-INT.
+           MOVE R-C-GRADE-DEC TO WS-GRADE-CHECK-DEC.
+           IF WS-GRADE-CHECK > 20,00
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'GRADE OUT OF RANGE' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
+           END-IF.
+
            MOVE R-C-LABEL TO SQL-C-LABEL.
-           MOVE R-C-COEF TO SQL-C-COEF.
-           MOVE R-C-GRADE TO SQL-G-GRADE.
+           MOVE WS-COEF-CHECK TO SQL-C-COEF.
+           MOVE WS-GRADE-CHECK TO SQL-G-GRADE.
+           MOVE R-C-SECTION TO SQL-C-SECTION.
+
+           IF R-C-CAPACITY NUMERIC
+               MOVE R-C-CAPACITY TO SQL-C-CAPACITY
+           ELSE
+               MOVE ZERO TO SQL-C-CAPACITY
+           END-IF.
 
            EXEC SQL
-               INSERT INTO COURSE (LABEL, COEF)
-               SELECT :SQL-C-LABEL, :SQL-C-COEF
+               INSERT INTO COURSE (LABEL, COEF, SECTION, CAPACITY)
+               SELECT :SQL-C-LABEL, :SQL-C-COEF, :SQL-C-SECTION,
+                   :SQL-C-CAPACITY
                WHERE NOT EXISTS (
                    SELECT 1 FROM COURSE WHERE LABEL = :SQL-C-LABEL
                    )
            END-EXEC.
 
-           IF SQLCODE = 0
-               THEN
-               EXEC SQL
-                   SELECT ID INTO :SQL-G-COURSE-ID 
-                   FROM COURSE WHERE LABEL = :SQL-C-LABEL
-               END-EXEC
-
-               EXEC SQL
-                   SELECT ID INTO :SQL-G-STUDENT-ID FROM STUDENT 
-                   WHERE LASTNAME = :SQL-S-LASTNAME AND FIRSTNAME = 
-                   :SQL-S-FIRSTNAME
-               END-EXEC
-
-               IF SQLCODE = 0
-                   THEN
-                   EXEC SQL
-                       INSERT INTO GRADE (STUDENT_ID, COURSE_ID, GRADE)
-                       VALUES (:SQL-G-STUDENT-ID, :SQL-G-COURSE-ID, 
-                       :SQL-G-GRADE)
-                   END-EXEC
-               END-IF
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'SQL ERROR' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
+           END-IF.
+
+           IF SQLERRD(3) = 0
+               ADD 1 TO WS-CNT-INSERT-DUP
+           ELSE
+               ADD 1 TO WS-CNT-INSERT-OK
+           END-IF.
+
+           EXEC SQL
+               SELECT ID INTO :SQL-G-COURSE-ID
+               FROM COURSE WHERE LABEL = :SQL-C-LABEL
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'GRADE LINK FAILED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
            END-IF.
-           7201-FILE-HANDLE-COURSE-END.
+
+           EXEC SQL
+               SELECT ID INTO :SQL-G-STUDENT-ID FROM STUDENT
+               WHERE LASTNAME = :SQL-S-LASTNAME AND FIRSTNAME =
+               :SQL-S-FIRSTNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'GRADE LINK FAILED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '02' TO R-RST-TYPE
+               MOVE WS-COURSE-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7201-FILE-HANDLE-COURSE-END
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO GRADE (STUDENT_ID, COURSE_ID, GRADE)
+               VALUES (:SQL-G-STUDENT-ID, :SQL-G-COURSE-ID,
+               :SQL-G-GRADE)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '02' TO R-REJ-TYPE
+               MOVE 'GRADE INSERT FAILED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+           END-IF.
+
+      *    CHECKPOINT ADVANCES ON EVERY OUTCOME, NOT JUST A SUCCESSFUL
+      *    INSERT - SEE THE NOTE IN 7101-FILE-HANDLE-STUDENT-START.
+           MOVE '02' TO R-RST-TYPE.
+           MOVE WS-COURSE-SEQ TO R-RST-KEY.
+           PERFORM 1003-CHECKPOINT-COMMIT-START
+               THRU 1003-CHECKPOINT-COMMIT-END.
+       7201-FILE-HANDLE-COURSE-END.
+      ******************************************************************
+      *    GRADE CORRECTION - '03' RECORDS UPDATE AN EXISTING GRADE
+      *    ROW FOR A RETAKE OR A CORRECTED SCORE INSTEAD OF INSERTING
+      *    A NEW ONE.
+      ******************************************************************
+       7301-FILE-HANDLE-GRADECORR-START.
+           IF R-GC-GRADE-SEP NOT = ','
+               OR R-GC-GRADE-INT NOT NUMERIC
+               OR R-GC-GRADE-DEC NOT NUMERIC
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '03' TO R-REJ-TYPE
+               MOVE 'INVALID GRADE' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '03' TO R-RST-TYPE
+               MOVE WS-CORR-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7301-FILE-HANDLE-GRADECORR-END
+           END-IF.
+
+           MOVE R-GC-GRADE-INT TO WS-GRADE-CHECK-INT.
+           MOVE R-GC-GRADE-DEC TO WS-GRADE-CHECK-DEC.
+           IF WS-GRADE-CHECK > 20,00
+               ADD 1 TO WS-CNT-EDIT-REJECT
+               MOVE '03' TO R-REJ-TYPE
+               MOVE 'GRADE OUT OF RANGE' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '03' TO R-RST-TYPE
+               MOVE WS-CORR-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7301-FILE-HANDLE-GRADECORR-END
+           END-IF.
+
+           MOVE R-GC-LASTNAME TO SQL-GC-LASTNAME.
+           MOVE R-GC-FIRSTNAME TO SQL-GC-FIRSTNAME.
+           MOVE R-GC-LABEL TO SQL-GC-LABEL.
+           MOVE WS-GRADE-CHECK TO SQL-GC-GRADE.
+
+           EXEC SQL
+               SELECT ID INTO :SQL-GC-STUDENT-ID FROM STUDENT
+               WHERE LASTNAME = :SQL-GC-LASTNAME
+               AND FIRSTNAME = :SQL-GC-FIRSTNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '03' TO R-REJ-TYPE
+               MOVE 'STUDENT NOT FOUND' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '03' TO R-RST-TYPE
+               MOVE WS-CORR-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7301-FILE-HANDLE-GRADECORR-END
+           END-IF.
+
+           EXEC SQL
+               SELECT ID INTO :SQL-GC-COURSE-ID FROM COURSE
+               WHERE LABEL = :SQL-GC-LABEL
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '03' TO R-REJ-TYPE
+               MOVE 'COURSE NOT FOUND' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '03' TO R-RST-TYPE
+               MOVE WS-CORR-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7301-FILE-HANDLE-GRADECORR-END
+           END-IF.
+
+           EXEC SQL
+               UPDATE GRADE SET GRADE = :SQL-GC-GRADE
+               WHERE STUDENT_ID = :SQL-GC-STUDENT-ID
+               AND COURSE_ID = :SQL-GC-COURSE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '03' TO R-REJ-TYPE
+               MOVE 'GRADE UPDATE FAILED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '03' TO R-RST-TYPE
+               MOVE WS-CORR-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7301-FILE-HANDLE-GRADECORR-END
+           END-IF.
+
+           IF SQLERRD(3) = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '03' TO R-REJ-TYPE
+               MOVE 'GRADE NOT UPDATED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+           ELSE
+               ADD 1 TO WS-CNT-UPDATE-OK
+           END-IF.
+
+      *    CHECKPOINT ADVANCES ON EVERY OUTCOME, NOT JUST A SUCCESSFUL
+      *    UPDATE - SEE THE NOTE IN 7101-FILE-HANDLE-STUDENT-START.
+           MOVE '03' TO R-RST-TYPE.
+           MOVE WS-CORR-SEQ TO R-RST-KEY.
+           PERFORM 1003-CHECKPOINT-COMMIT-START
+               THRU 1003-CHECKPOINT-COMMIT-END.
+       7301-FILE-HANDLE-GRADECORR-END.
+      ******************************************************************
+      *    WITHDRAWAL - '04' RECORDS FLAG A STUDENT AS INACTIVE
+      *    RATHER THAN DELETING THE ROW, SINCE GRADE HISTORY MUST
+      *    STAY ON FILE.
+      ******************************************************************
+       7401-FILE-HANDLE-WITHDRAWAL-START.
+           MOVE R-W-LASTNAME TO SQL-W-LASTNAME.
+           MOVE R-W-FIRSTNAME TO SQL-W-FIRSTNAME.
+
+           EXEC SQL
+               UPDATE STUDENT SET ACTIVE = 'N'
+               WHERE LASTNAME = :SQL-W-LASTNAME
+               AND FIRSTNAME = :SQL-W-FIRSTNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '04' TO R-REJ-TYPE
+               MOVE 'WITHDRAWAL FAILED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+               MOVE '04' TO R-RST-TYPE
+               MOVE WS-WITHDRAW-SEQ TO R-RST-KEY
+               PERFORM 1003-CHECKPOINT-COMMIT-START
+                   THRU 1003-CHECKPOINT-COMMIT-END
+               GO TO 7401-FILE-HANDLE-WITHDRAWAL-END
+           END-IF.
+
+           IF SQLERRD(3) = 0
+               ADD 1 TO WS-CNT-SQL-ERROR
+               MOVE '04' TO R-REJ-TYPE
+               MOVE 'STUDENT NOT UPDATED' TO R-REJ-REASON
+               PERFORM 7900-REJECT-WRITE-START
+                   THRU 7900-REJECT-WRITE-END
+           ELSE
+               ADD 1 TO WS-CNT-UPDATE-OK
+           END-IF.
+
+      *    CHECKPOINT ADVANCES ON EVERY OUTCOME, NOT JUST A SUCCESSFUL
+      *    UPDATE - SEE THE NOTE IN 7101-FILE-HANDLE-STUDENT-START.
+           MOVE '04' TO R-RST-TYPE.
+           MOVE WS-WITHDRAW-SEQ TO R-RST-KEY.
+           PERFORM 1003-CHECKPOINT-COMMIT-START
+               THRU 1003-CHECKPOINT-COMMIT-END.
+       7401-FILE-HANDLE-WITHDRAWAL-END.
+      ******************************************************************
+      *    REJECT FILE - CAPTURES THE ORIGINAL RECORD IMAGE AND A
+      *    REASON CODE FOR ANY RECORD THAT WAS DROPPED OR FAILED TO
+      *    LOAD, SO NOTHING VANISHES SILENTLY.
+      ******************************************************************
+       7900-REJECT-WRITE-START.
+           MOVE REC-F-INPUT-IMAGE TO R-REJ-IMAGE.
+           WRITE REC-REJECT.
+           ADD 1 TO WS-CNT-REJECT.
+       7900-REJECT-WRITE-END.
       ******************************************************************
