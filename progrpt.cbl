@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. progrpt.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRANSCRIPT
+               ASSIGN TO 'transcript.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-TRANSCRIPT-STATUS.
+
+           SELECT F-CAPRPT
+               ASSIGN TO 'capacity.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CAPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TRANSCRIPT
+           RECORD CONTAINS 1 TO 80 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-TRANSCRIPT          PIC X(80).
+
+       FD  F-CAPRPT
+           RECORD CONTAINS 1 TO 80 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-CAPRPT               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  F-TRANSCRIPT-STATUS  PIC X(02) VALUE SPACE.
+           88 F-TRANSCRIPT-STATUS-OK   VALUE '00'.
+
+       01  F-CAPRPT-STATUS      PIC X(02) VALUE SPACE.
+           88 F-CAPRPT-STATUS-OK       VALUE '00'.
+
+       01  WS-RPT-LINE          PIC X(80) VALUE SPACE.
+       01  WS-RPT-AGE           PIC Z9.
+       01  WS-RPT-COEF          PIC Z9,9.
+       01  WS-RPT-GRADE         PIC ZZ9,99.
+       01  WS-RPT-AVERAGE       PIC ZZ9,99.
+       01  WS-RPT-CAPACITY      PIC ZZ9.
+       01  WS-RPT-ENROLLED      PIC ZZZZ9.
+       01  WS-RPT-OVER          PIC ZZZZ9.
+
+      ******************************************************************
+      *    TRANSCRIPT ACCUMULATORS - WEIGHTED AVERAGE IS SUM(GRADE *
+      *    COEF) OVER SUM(COEF) ACROSS ALL GRADES ON FILE FOR THE
+      *    STUDENT CURRENTLY BEING PRINTED.
+      ******************************************************************
+       01  WS-SUM-WEIGHTED      PIC 9(07)V99 VALUE ZERO.
+       01  WS-SUM-COEF          PIC 9(05)V9 VALUE ZERO.
+       01  WS-AVERAGE           PIC 99V99 VALUE ZERO.
+       01  WS-COURSE-COUNT      PIC 9(05) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE 'student'.
+       01  USERNAME                PIC  X(30) VALUE 'cobol'.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  SQL-ST-ID               PIC 9(05).
+       01  SQL-ST-LASTNAME         PIC X(07).
+       01  SQL-ST-FIRSTNAME        PIC X(06).
+       01  SQL-ST-AGE              PIC 9(02).
+
+       01  SQL-GR-LABEL            PIC X(35).
+       01  SQL-GR-COEF             PIC 9V9.
+       01  SQL-GR-GRADE            PIC 99V99.
+
+       01  SQL-CR-LABEL            PIC X(35).
+       01  SQL-CR-SECTION          PIC X(05).
+       01  SQL-CR-CAPACITY         PIC 9(03).
+       01  SQL-CR-ENROLLED         PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE STUDENT-CURSOR CURSOR FOR
+           SELECT ID, LASTNAME, FIRSTNAME, AGE
+           FROM STUDENT
+           ORDER BY LASTNAME, FIRSTNAME
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE GRADE-CURSOR CURSOR FOR
+           SELECT COURSE.LABEL, COURSE.COEF, GRADE.GRADE
+           FROM GRADE, COURSE
+           WHERE GRADE.COURSE_ID = COURSE.ID
+           AND GRADE.STUDENT_ID = :SQL-ST-ID
+           ORDER BY COURSE.LABEL
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE CAPACITY-CURSOR CURSOR FOR
+           SELECT COURSE.LABEL, COURSE.SECTION, COURSE.CAPACITY,
+               (SELECT COUNT(*) FROM GRADE
+                   WHERE GRADE.COURSE_ID = COURSE.ID)
+           FROM COURSE
+           WHERE COURSE.CAPACITY > 0
+           ORDER BY COURSE.LABEL
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       1000-MAIN-START.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           OPEN OUTPUT F-TRANSCRIPT.
+
+           PERFORM 2000-TRANSCRIPT-RUN-START
+               THRU 2000-TRANSCRIPT-RUN-END.
+
+           CLOSE F-TRANSCRIPT.
+
+           OPEN OUTPUT F-CAPRPT.
+
+           PERFORM 3000-CAPACITY-RUN-START
+               THRU 3000-CAPACITY-RUN-END.
+
+           CLOSE F-CAPRPT.
+
+       1000-MAIN-END.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           STOP RUN.
+      ******************************************************************
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           DISPLAY "ERRCODE:" SPACE SQLSTATE.
+           DISPLAY SQLERRMC.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+      ******************************************************************
+      *    TRANSCRIPT RUN - ONE CURSOR OVER STUDENT, ONE NESTED CURSOR
+      *    OVER THAT STUDENT'S GRADES, PRINTED AS IT GOES.
+      ******************************************************************
+       2000-TRANSCRIPT-RUN-START.
+           EXEC SQL OPEN STUDENT-CURSOR END-EXEC.
+
+           EXEC SQL
+               FETCH STUDENT-CURSOR
+               INTO :SQL-ST-ID, :SQL-ST-LASTNAME, :SQL-ST-FIRSTNAME,
+               :SQL-ST-AGE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+               PERFORM 2100-TRANSCRIPT-STUDENT-START
+                   THRU 2100-TRANSCRIPT-STUDENT-END
+
+               EXEC SQL
+                   FETCH STUDENT-CURSOR
+                   INTO :SQL-ST-ID, :SQL-ST-LASTNAME,
+                   :SQL-ST-FIRSTNAME, :SQL-ST-AGE
+               END-EXEC
+
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE STUDENT-CURSOR END-EXEC.
+       2000-TRANSCRIPT-RUN-END.
+      ******************************************************************
+       2100-TRANSCRIPT-STUDENT-START.
+           MOVE ZERO TO WS-SUM-WEIGHTED.
+           MOVE ZERO TO WS-SUM-COEF.
+           MOVE ZERO TO WS-COURSE-COUNT.
+
+           MOVE SQL-ST-AGE TO WS-RPT-AGE.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING SQL-ST-LASTNAME DELIMITED BY SPACE
+               ' ' DELIMITED BY SIZE
+               SQL-ST-FIRSTNAME DELIMITED BY SPACE
+               ' - AGE ' DELIMITED BY SIZE
+               WS-RPT-AGE DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           DISPLAY WS-RPT-LINE.
+           WRITE REC-TRANSCRIPT FROM WS-RPT-LINE.
+
+           EXEC SQL OPEN GRADE-CURSOR END-EXEC.
+
+           EXEC SQL
+               FETCH GRADE-CURSOR
+               INTO :SQL-GR-LABEL, :SQL-GR-COEF, :SQL-GR-GRADE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+               PERFORM 2200-TRANSCRIPT-COURSE-START
+                   THRU 2200-TRANSCRIPT-COURSE-END
+
+               EXEC SQL
+                   FETCH GRADE-CURSOR
+                   INTO :SQL-GR-LABEL, :SQL-GR-COEF, :SQL-GR-GRADE
+               END-EXEC
+
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE GRADE-CURSOR END-EXEC.
+
+           IF WS-SUM-COEF > 0
+               COMPUTE WS-AVERAGE ROUNDED =
+                   WS-SUM-WEIGHTED / WS-SUM-COEF
+           ELSE
+               MOVE ZERO TO WS-AVERAGE
+           END-IF.
+
+           MOVE WS-AVERAGE TO WS-RPT-AVERAGE.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING '    WEIGHTED AVERAGE: ' DELIMITED BY SIZE
+               WS-RPT-AVERAGE DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           DISPLAY WS-RPT-LINE.
+           WRITE REC-TRANSCRIPT FROM WS-RPT-LINE.
+
+           MOVE SPACE TO WS-RPT-LINE.
+           WRITE REC-TRANSCRIPT FROM WS-RPT-LINE.
+       2100-TRANSCRIPT-STUDENT-END.
+      ******************************************************************
+       2200-TRANSCRIPT-COURSE-START.
+           ADD 1 TO WS-COURSE-COUNT.
+           ADD SQL-GR-COEF TO WS-SUM-COEF.
+           COMPUTE WS-SUM-WEIGHTED =
+               WS-SUM-WEIGHTED + (SQL-GR-GRADE * SQL-GR-COEF).
+
+           MOVE SQL-GR-COEF TO WS-RPT-COEF.
+           MOVE SQL-GR-GRADE TO WS-RPT-GRADE.
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING '    ' DELIMITED BY SIZE
+               SQL-GR-LABEL DELIMITED BY SPACE
+               '  COEF ' DELIMITED BY SIZE
+               WS-RPT-COEF DELIMITED BY SIZE
+               '  GRADE ' DELIMITED BY SIZE
+               WS-RPT-GRADE DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           DISPLAY WS-RPT-LINE.
+           WRITE REC-TRANSCRIPT FROM WS-RPT-LINE.
+       2200-TRANSCRIPT-COURSE-END.
+      ******************************************************************
+      *    OVER-ENROLLMENT RUN - ONE CURSOR OVER COURSE JOINED WITH A
+      *    CORRELATED COUNT OF GRADE ROWS PER COURSE, REPORTING ANY
+      *    COURSE WHOSE ENROLLED COUNT EXCEEDS ITS CAPACITY.
+      ******************************************************************
+       3000-CAPACITY-RUN-START.
+           EXEC SQL OPEN CAPACITY-CURSOR END-EXEC.
+
+           EXEC SQL
+               FETCH CAPACITY-CURSOR
+               INTO :SQL-CR-LABEL, :SQL-CR-SECTION, :SQL-CR-CAPACITY,
+               :SQL-CR-ENROLLED
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+               IF SQL-CR-ENROLLED > SQL-CR-CAPACITY
+                   PERFORM 3100-CAPACITY-OVER-START
+                       THRU 3100-CAPACITY-OVER-END
+               END-IF
+
+               EXEC SQL
+                   FETCH CAPACITY-CURSOR
+                   INTO :SQL-CR-LABEL, :SQL-CR-SECTION,
+                   :SQL-CR-CAPACITY, :SQL-CR-ENROLLED
+               END-EXEC
+
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE CAPACITY-CURSOR END-EXEC.
+       3000-CAPACITY-RUN-END.
+      ******************************************************************
+       3100-CAPACITY-OVER-START.
+           MOVE SQL-CR-CAPACITY TO WS-RPT-CAPACITY.
+           MOVE SQL-CR-ENROLLED TO WS-RPT-ENROLLED.
+           COMPUTE WS-RPT-OVER = SQL-CR-ENROLLED - SQL-CR-CAPACITY.
+
+           MOVE SPACE TO WS-RPT-LINE.
+           STRING SQL-CR-LABEL DELIMITED BY SPACE
+               '  SECTION ' DELIMITED BY SIZE
+               SQL-CR-SECTION DELIMITED BY SPACE
+               '  CAPACITY ' DELIMITED BY SIZE
+               WS-RPT-CAPACITY DELIMITED BY SIZE
+               '  ENROLLED ' DELIMITED BY SIZE
+               WS-RPT-ENROLLED DELIMITED BY SIZE
+               '  OVER BY ' DELIMITED BY SIZE
+               WS-RPT-OVER DELIMITED BY SIZE
+               INTO WS-RPT-LINE.
+           DISPLAY WS-RPT-LINE.
+           WRITE REC-CAPRPT FROM WS-RPT-LINE.
+       3100-CAPACITY-OVER-END.
+      ******************************************************************
